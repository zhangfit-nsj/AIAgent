@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSYNC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-ID            PIC 9(10).
+       01 DB-NAME          PIC X(50).
+       01 DB-STATUS        PIC X(10).
+       01 DB-TIER-SOURCE   PIC X(1).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+           DECLARE CUST-CURSOR CURSOR FOR
+               SELECT ID, NAME, STATUS, TIER_SOURCE
+                 FROM CUSTOMER
+       END-EXEC.
+
+       *> Cursor rows are staged here first and only written out to
+       *> CUSTOMER-FILE once every row has been fetched successfully --
+       *> CUSTOMER-FILE must not be truncated until the sync is known
+       *> to have fully succeeded.
+       01 WS-SYNC-MAX       PIC 9(5) VALUE 2000.
+       01 WS-SYNC-COUNT     PIC 9(5) VALUE 0.
+       01 WS-SYNC-TABLE.
+           05 WS-SYNC-ENTRY OCCURS 1 TO 2000 TIMES
+                             DEPENDING ON WS-SYNC-COUNT.
+               10 WS-SYNC-ID       PIC 9(10).
+               10 WS-SYNC-NAME     PIC X(50).
+               10 WS-SYNC-STATUS   PIC X(10).
+               10 WS-SYNC-SOURCE   PIC X(1).
+       01 WS-ROW-IDX         PIC 9(5).
+
+       01 WS-EOF            PIC X VALUE 'N'.
+       01 WS-SYNC-ERROR     PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROC.
+           PERFORM INIT-PROC
+           PERFORM UNTIL WS-EOF = 'Y'
+               PERFORM FETCH-PROC
+               IF WS-EOF = 'N'
+                   PERFORM BUFFER-CUSTOMER-PROC
+               END-IF
+           END-PERFORM
+           PERFORM END-PROC
+           STOP RUN.
+
+       INIT-PROC.
+           EXEC SQL
+               OPEN CUST-CURSOR
+           END-EXEC
+           IF SQLCODE NOT = 0
+               PERFORM ERROR-HANDLING
+               MOVE 'Y' TO WS-EOF
+               MOVE 'Y' TO WS-SYNC-ERROR
+           END-IF.
+
+       FETCH-PROC.
+           EXEC SQL
+               FETCH CUST-CURSOR
+                INTO :DB-ID, :DB-NAME, :DB-STATUS, :DB-TIER-SOURCE
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 100
+                   MOVE 'Y' TO WS-EOF
+               WHEN SQLCODE NOT = 0
+                   PERFORM ERROR-HANDLING
+                   MOVE 'Y' TO WS-EOF
+                   MOVE 'Y' TO WS-SYNC-ERROR
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       BUFFER-CUSTOMER-PROC.
+           IF WS-SYNC-COUNT >= WS-SYNC-MAX
+               DISPLAY "CUSTOMER SYNC TABLE FULL - ABORTING SYNC"
+               MOVE 'Y' TO WS-EOF
+               MOVE 'Y' TO WS-SYNC-ERROR
+           ELSE
+               ADD 1 TO WS-SYNC-COUNT
+               MOVE DB-ID          TO WS-SYNC-ID(WS-SYNC-COUNT)
+               MOVE DB-NAME        TO WS-SYNC-NAME(WS-SYNC-COUNT)
+               MOVE DB-STATUS      TO WS-SYNC-STATUS(WS-SYNC-COUNT)
+               MOVE DB-TIER-SOURCE TO WS-SYNC-SOURCE(WS-SYNC-COUNT)
+           END-IF.
+
+       END-PROC.
+           EXEC SQL
+               CLOSE CUST-CURSOR
+           END-EXEC
+
+           *> A cursor that comes back with zero rows (empty table, or a
+           *> transient outage that still yields SQLCODE 100 on the
+           *> first fetch) is treated the same as any other sync
+           *> failure -- CUSTOMER-FILE must never be wiped to zero
+           *> records just because this run saw nothing to copy.
+           EVALUATE TRUE
+               WHEN WS-SYNC-ERROR = 'Y'
+                   DISPLAY "CUSTOMER SYNC ABORTED - FILE NOT UPDATED"
+                   MOVE 16 TO RETURN-CODE
+               WHEN WS-SYNC-COUNT = 0
+                   DISPLAY "SYNC RETURNED ZERO ROWS - FILE NOT UPDATED"
+                   MOVE 16 TO RETURN-CODE
+               WHEN OTHER
+                   PERFORM REWRITE-CUSTOMER-FILE
+                   DISPLAY "CUSTOMER FILE SYNCED FROM CUSTOMER TABLE"
+                   DISPLAY "RECORDS SYNCED:" WS-SYNC-COUNT
+           END-EVALUATE.
+
+       *> ===============================
+       *> 顧客マスタ 洗い替え出力
+       *> 取得が全件成功した場合のみ実行する。
+       *> ===============================
+       REWRITE-CUSTOMER-FILE.
+           OPEN OUTPUT CUSTOMER-FILE
+           PERFORM VARYING WS-ROW-IDX FROM 1 BY 1
+                   UNTIL WS-ROW-IDX > WS-SYNC-COUNT
+               MOVE WS-SYNC-ID(WS-ROW-IDX)     TO CU-ID
+               MOVE WS-SYNC-NAME(WS-ROW-IDX)   TO CU-NAME
+               MOVE WS-SYNC-STATUS(WS-ROW-IDX) TO CU-TYPE
+               MOVE WS-SYNC-SOURCE(WS-ROW-IDX) TO CU-TIER-SOURCE
+               WRITE CUSTOMER-REC
+           END-PERFORM
+           CLOSE CUSTOMER-FILE.
+
+       *> ===============================
+       *> エラーハンドリング処理
+       *> ===============================
+       ERROR-HANDLING.
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               DISPLAY "SQL ERROR CODE:" SQLCODE
+               DISPLAY "ERROR OCCURRED FOR ID:" DB-ID
+           END-IF.
