@@ -8,6 +8,13 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTFILE ASSIGN TO 'OUTPUT.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALES-REJECT-FILE ASSIGN TO 'REJECT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-FILE ASSIGN TO 'CONTROL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT TIER-CHANGE-FILE ASSIGN TO 'TIERCHG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -22,18 +29,57 @@
        FD  OUTFILE.
        01  OUT-REC         PIC X(50).
 
+       FD  SALES-REJECT-FILE.
+       01  REJECT-REC.
+           05 REJ-ID           PIC 9(5).
+           05 REJ-AMOUNT       PIC 9(7).
+           05 REJ-TYPE         PIC X.
+           05 REJ-REASON-CODE  PIC 9(2).
+           05 REJ-REASON-TEXT  PIC X(30).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-REC.
+           05 CTL-EXPECTED-COUNT  PIC 9(5).
+           05 CTL-EXPECTED-TOTAL  PIC 9(9).
+
+       FD  TIER-CHANGE-FILE.
+       01  TIER-CHANGE-REC.
+           05 TC-ID            PIC 9(5).
+           05 TC-OLD-STATUS    PIC X(10).
+           05 TC-NEW-STATUS    PIC X(10).
+
        WORKING-STORAGE SECTION.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 DB-ID            PIC 9(5).
        01 DB-NAME          PIC X(20).
        01 DB-STATUS        PIC X(10).
+       01 DB-OLD-STATUS    PIC X(10).
+       01 DB-TIER-SOURCE   PIC X(1).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        01 WS-EOF           PIC X VALUE 'N'.
        01 WS-TOTAL         PIC 9(9) VALUE 0.
+       *> Raw transaction-amount total, untouched by
+       *> BUSINESS-LOGIC-PROC/TYPE-A-PROC/TYPE-B-PROC's bonus ADDs --
+       *> this, not WS-TOTAL, is what RECONCILE-PROC checks against
+       *> CTL-EXPECTED-TOTAL, since the external control total can only
+       *> ever be produced from real invoice amounts.
+       01 WS-RAW-TOTAL     PIC 9(9) VALUE 0.
        01 WS-COUNT         PIC 9(5) VALUE 0.
 
+       *> Input validation / reject handling.
+       01 WS-VALID-FLAG       PIC X VALUE 'Y'.
+       01 WS-REJECT-CODE      PIC 9(2) VALUE 0.
+       01 WS-REJECT-REASON    PIC X(30) VALUE SPACES.
+       01 WS-REJECT-COUNT     PIC 9(5) VALUE 0.
+
+       *> End-of-day control total reconciliation.
+       01 WS-CONTROL-STATUS    PIC XX.
+       01 WS-CONTROL-FOUND     PIC X VALUE 'N'.
+       01 WS-EXPECTED-COUNT    PIC 9(5) VALUE 0.
+       01 WS-EXPECTED-TOTAL    PIC 9(9) VALUE 0.
+
        PROCEDURE DIVISION.
 
        MAIN-PROC.
@@ -49,7 +95,27 @@
 
        INIT-PROC.
            OPEN INPUT INFILE
-                OUTPUT OUTFILE.
+                OUTPUT OUTFILE
+                OUTPUT SALES-REJECT-FILE
+                OUTPUT TIER-CHANGE-FILE
+           PERFORM READ-CONTROL-RECORD.
+
+       READ-CONTROL-RECORD.
+           MOVE 'N' TO WS-CONTROL-FOUND
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'Y'                  TO WS-CONTROL-FOUND
+                       MOVE CTL-EXPECTED-COUNT   TO WS-EXPECTED-COUNT
+                       MOVE CTL-EXPECTED-TOTAL   TO WS-EXPECTED-TOTAL
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY "NO CONTROL RECORD, SKIPPING RECONCILIATION"
+           END-IF.
 
        READ-PROC.
            READ INFILE
@@ -60,48 +126,136 @@
            END-READ.
 
        PROCESS-PROC.
+           PERFORM VALIDATE-RECORD
 
-           *> 合計計算
-           ADD IN-AMOUNT TO WS-TOTAL
+           IF WS-VALID-FLAG = 'Y'
 
-           *> 条件分岐（IF）
-           IF IN-AMOUNT > 100000
-               MOVE 'HIGH' TO DB-STATUS
-           ELSE
-               MOVE 'NORMAL' TO DB-STATUS
-           END-IF
-
-           *> 種別分岐（EVALUATE）
-           EVALUATE IN-TYPE
-               WHEN 'A'
-                   PERFORM TYPE-A-PROC
-               WHEN 'B'
-                   PERFORM TYPE-B-PROC
-               WHEN OTHER
-                   PERFORM TYPE-OTHER-PROC
-           END-EVALUATE
+               *> 合計計算
+               ADD IN-AMOUNT TO WS-TOTAL
+               ADD IN-AMOUNT TO WS-RAW-TOTAL
 
-           *> DBアクセス（SELECT）
-           MOVE IN-ID TO DB-ID
+               *> 条件分岐（IF）
+               IF IN-AMOUNT > 100000
+                   MOVE 'HIGH' TO DB-STATUS
+               ELSE
+                   MOVE 'NORMAL' TO DB-STATUS
+               END-IF
 
-           EXEC SQL
-               SELECT NAME
-                 INTO :DB-NAME
-                 FROM CUSTOMER
-                WHERE ID = :DB-ID
-           END-EXEC
+               *> 種別分岐（EVALUATE）
+               EVALUATE IN-TYPE
+                   WHEN 'A'
+                       PERFORM TYPE-A-PROC
+                   WHEN 'B'
+                       PERFORM TYPE-B-PROC
+                   WHEN OTHER
+                       PERFORM TYPE-OTHER-PROC
+               END-EVALUATE
+
+               *> DBアクセス（SELECT）
+               MOVE IN-ID TO DB-ID
+
+               EXEC SQL
+                   SELECT NAME
+                     INTO :DB-NAME
+                     FROM CUSTOMER
+                    WHERE ID = :DB-ID
+               END-EXEC
+
+               PERFORM ERROR-HANDLING
+
+               IF SQLCODE = 0
+                   *> 現在のステータス・分類元取得（ランク変更検知用）
+                   EXEC SQL
+                       SELECT STATUS, TIER_SOURCE
+                         INTO :DB-OLD-STATUS, :DB-TIER-SOURCE
+                         FROM CUSTOMER
+                        WHERE ID = :DB-ID
+                   END-EXEC
+
+                   PERFORM ERROR-HANDLING
+
+                   IF SQLCODE = 0
+                       *> CUSTMAINT が手動で設定した分類（TIER_SOURCE =
+                       *> 'M'）は、金額に基づく自動ランク判定で上書き
+                       *> しない -- CUSTMAINT が VIP に設定した直後の
+                       *> 少額取引で BRONZE に格下げされてしまうのを防ぐ。
+                       IF DB-TIER-SOURCE = 'M'
+                           MOVE DB-OLD-STATUS TO DB-STATUS
+                           DISPLAY "SKIPPING TIER RECLASSIFICATION, "
+                               "MANUALLY SET FOR ID:" IN-ID
+                       ELSE
+                           *> 会員ランク判定・更新
+                           PERFORM TIER-CLASSIFY-PROC
+                           PERFORM UPDATE-PROC
+
+                           IF DB-OLD-STATUS NOT = DB-STATUS
+                               PERFORM WRITE-TIER-CHANGE
+                           END-IF
+                       END-IF
+
+                       *> 出力編集
+                       MOVE SPACES TO OUT-REC
+                       STRING
+                           IN-ID DELIMITED BY SIZE
+                           SPACE
+                           DB-NAME DELIMITED BY SIZE
+                           SPACE
+                           DB-STATUS DELIMITED BY SIZE
+                           INTO OUT-REC
+                       END-STRING
+
+                       WRITE OUT-REC
+                   ELSE
+                       DISPLAY "SKIPPING OUTPUT, STATUS LOOKUP FAILED "
+                           "FOR ID:" IN-ID
+                   END-IF
+               ELSE
+                   DISPLAY "SKIPPING OUTPUT, CUSTOMER NOT FOUND FOR ID:"
+                       IN-ID
+               END-IF
+           ELSE
+               PERFORM WRITE-REJECT
+           END-IF.
 
-           *> 出力編集
-           STRING
-               IN-ID DELIMITED BY SIZE
-               SPACE
-               DB-NAME DELIMITED BY SIZE
-               SPACE
-               DB-STATUS DELIMITED BY SIZE
-               INTO OUT-REC
-           END-STRING
+       *> ===============================
+       *> 入力検証処理
+       *> ===============================
+       VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+           MOVE 0 TO WS-REJECT-CODE
+
+           IF IN-ID = ZERO
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 01 TO WS-REJECT-CODE
+               MOVE "INVALID CUSTOMER ID" TO WS-REJECT-REASON
+           ELSE IF IN-AMOUNT NOT > 0
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 02 TO WS-REJECT-CODE
+               MOVE "INVALID AMOUNT" TO WS-REJECT-REASON
+           ELSE IF IN-TYPE NOT = 'A' AND IN-TYPE NOT = 'B'
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 03 TO WS-REJECT-CODE
+               MOVE "INVALID TYPE" TO WS-REJECT-REASON
+           END-IF.
+
+       WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE IN-ID            TO REJ-ID
+           MOVE IN-AMOUNT        TO REJ-AMOUNT
+           MOVE IN-TYPE          TO REJ-TYPE
+           MOVE WS-REJECT-CODE   TO REJ-REASON-CODE
+           MOVE WS-REJECT-REASON TO REJ-REASON-TEXT
+           WRITE REJECT-REC.
 
-           WRITE OUT-REC.
+       *> ===============================
+       *> 会員ランク変更レポート出力
+       *> ===============================
+       WRITE-TIER-CHANGE.
+           MOVE IN-ID         TO TC-ID
+           MOVE DB-OLD-STATUS TO TC-OLD-STATUS
+           MOVE DB-STATUS     TO TC-NEW-STATUS
+           WRITE TIER-CHANGE-REC.
 
        TYPE-A-PROC.
            ADD 100 TO WS-TOTAL.
@@ -113,10 +267,33 @@
            CONTINUE.
 
        END-PROC.
-           CLOSE INFILE OUTFILE
+           CLOSE INFILE OUTFILE SALES-REJECT-FILE TIER-CHANGE-FILE
 
            DISPLAY "TOTAL:" WS-TOTAL
-           DISPLAY "COUNT:" WS-COUNT.
+           DISPLAY "COUNT:" WS-COUNT
+           DISPLAY "REJECTED:" WS-REJECT-COUNT
+
+           PERFORM RECONCILE-PROC.
+
+       *> ===============================
+       *> 日次コントロールトータル突合処理
+       *> ===============================
+       RECONCILE-PROC.
+           IF WS-CONTROL-FOUND = 'N'
+               DISPLAY "RECONCILIATION SKIPPED - NO CONTROL RECORD"
+           ELSE
+               IF WS-COUNT = WS-EXPECTED-COUNT
+                  AND WS-RAW-TOTAL = WS-EXPECTED-TOTAL
+                   DISPLAY "RECONCILIATION OK"
+               ELSE
+                   DISPLAY "RECONCILIATION DISCREPANCY DETECTED"
+                   DISPLAY "EXPECTED COUNT:" WS-EXPECTED-COUNT
+                       " ACTUAL COUNT:" WS-COUNT
+                   DISPLAY "EXPECTED TOTAL:" WS-EXPECTED-TOTAL
+                       " ACTUAL TOTAL:" WS-RAW-TOTAL
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
        *> ===============================
        *> エラーハンドリング処理
        *> ===============================
@@ -146,13 +323,26 @@
        *> ===============================
        UPDATE-PROC.
 
+           *> TIER_SOURCE is stamped 'A' (automatic) here, never 'M' --
+           *> only CUSTMAINT's DB-INSERT-PROC/DB-UPDATE-PROC may write
+           *> 'M', so a manual classification can only be cleared by a
+           *> deliberate CUSTMAINT transaction, not by this batch.
            EXEC SQL
                UPDATE CUSTOMER
-                  SET STATUS = :DB-STATUS
+                  SET STATUS = :DB-STATUS, TIER_SOURCE = 'A'
                 WHERE ID = :DB-ID
            END-EXEC
 
-           PERFORM ERROR-HANDLING.
+           *> SQLCODE must be acted on here, before anything else (e.g.
+           *> ERROR-HANDLING's own ROLLBACK) issues another EXEC SQL
+           *> statement and overwrites it -- persisting the tier update
+           *> is the whole point of this paragraph, so it must not be
+           *> left to the DB client's implicit commit-on-disconnect.
+           IF SQLCODE = 0
+               PERFORM COMMIT-PROC
+           ELSE
+               PERFORM ERROR-HANDLING
+           END-IF.
 
        *> ===============================
        *> 登録処理（INSERT）
@@ -181,22 +371,29 @@
            PERFORM ERROR-HANDLING.
 
        *> ===============================
-       *> 業務ロジック（複雑版）
+       *> 業務ロジック（会員ランク判定）
        *> ===============================
-       BUSINESS-LOGIC-PROC.
+       TIER-CLASSIFY-PROC.
 
            *> 金額ランク分け
-           IF IN-AMOUNT >= 500000
-               MOVE 'VIP' TO DB-STATUS
-           ELSE IF IN-AMOUNT >= 100000
-               MOVE 'GOLD' TO DB-STATUS
-           ELSE IF IN-AMOUNT >= 50000
-               MOVE 'SILVER' TO DB-STATUS
-           ELSE
-               MOVE 'BRONZE' TO DB-STATUS
-           END-IF
+           EVALUATE TRUE
+               WHEN IN-AMOUNT >= 500000
+                   MOVE 'VIP' TO DB-STATUS
+               WHEN IN-AMOUNT >= 100000
+                   MOVE 'GOLD' TO DB-STATUS
+               WHEN IN-AMOUNT >= 50000
+                   MOVE 'SILVER' TO DB-STATUS
+               WHEN OTHER
+                   MOVE 'BRONZE' TO DB-STATUS
+           END-EVALUATE.
+
+       *> ===============================
+       *> 業務ロジック（種別＋金額ボーナス集計、未使用）
+       *> PROCESS-PROC からは呼び出さない -- 会員ランク判定とは無関係の
+       *> ボーナス集計であり、req 007 の一部として有効化すべきではない。
+       *> ===============================
+       BONUS-CALC-PROC.
 
-           *> 種別＋金額複合条件
            EVALUATE TRUE
                WHEN IN-TYPE = 'A' AND IN-AMOUNT > 100000
                    ADD 1000 TO WS-TOTAL
@@ -298,7 +495,8 @@
        *> ===============================
        EXTENDED-PROC.
 
-           PERFORM BUSINESS-LOGIC-PROC
+           PERFORM TIER-CLASSIFY-PROC
+           PERFORM BONUS-CALC-PROC
            PERFORM UPDATE-PROC
            PERFORM INSERT-PROC
            PERFORM DELETE-PROC
