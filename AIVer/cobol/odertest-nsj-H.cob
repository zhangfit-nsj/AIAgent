@@ -6,6 +6,11 @@
        FILE-CONTROL.
            SELECT ORDER-FILE ASSIGN TO 'ORDER.DAT'.
            SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'.
+           SELECT ORDER-REPORT-FILE ASSIGN TO 'ORDERRPT.PRT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'ORDERCKP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,10 +22,21 @@
            05 OR-AMOUNT          PIC 9(7)V99.
 
        FD CUSTOMER-FILE.
-       01 CUSTOMER-REC.
-           05 CU-ID              PIC 9(10).
-           05 CU-NAME            PIC X(50).
-           05 CU-TYPE            PIC X(10).
+           COPY CUSTREC.
+
+       FD  ORDER-REPORT-FILE.
+       01  ORDER-REPORT-REC      PIC X(132).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05 CKP-LAST-ID         PIC 9(10).
+           05 CKP-COUNT           PIC 9(5).
+           05 CKP-TOTAL           PIC 9(10)V99.
+           05 CKP-VIP-COUNT       PIC 9(5).
+           05 CKP-VIP-TOTAL       PIC 9(10)V99.
+           05 CKP-STD-COUNT       PIC 9(5).
+           05 CKP-STD-TOTAL       PIC 9(10)V99.
+           05 CKP-REPORT-PAGE-NO  PIC 9(5).
 
        WORKING-STORAGE SECTION.
 
@@ -30,6 +46,44 @@
        01 WS-CURRENT-CUSTOMER    PIC 9(10).
        01 WS-VIP-FLAG            PIC X VALUE 'N'.
 
+       *> VIP vs. standard breakdown for the end-of-run summary.
+       01 WS-VIP-COUNT           PIC 9(5) VALUE 0.
+       01 WS-VIP-TOTAL           PIC 9(10)V99 VALUE 0.
+       01 WS-STD-COUNT           PIC 9(5) VALUE 0.
+       01 WS-STD-TOTAL           PIC 9(10)V99 VALUE 0.
+
+       *> In-memory customer table, loaded once at INIT-PROCESS so
+       *> FIND-CUSTOMER can do a real keyed lookup on WS-CURRENT-CUSTOMER
+       *> instead of a plain sequential READ of CUSTOMER-FILE.
+       01 WS-CUSTOMER-MAX        PIC 9(5) VALUE 2000.
+       01 WS-CUSTOMER-COUNT      PIC 9(5) VALUE 0.
+       01 WS-CUSTOMER-TABLE.
+           05 WS-CUSTOMER-ENTRY OCCURS 1 TO 2000 TIMES
+                                 DEPENDING ON WS-CUSTOMER-COUNT
+                                 INDEXED BY WS-CUST-IDX.
+               10 WS-CUST-ID         PIC 9(10).
+               10 WS-CUST-NAME       PIC X(50).
+               10 WS-CUST-TYPE       PIC X(10).
+       01 WS-CUST-FOUND-FLAG     PIC X VALUE 'N'.
+       01 WS-CUSTOMER-NAME       PIC X(50).
+       01 WS-CUSTOMER-TYPE       PIC X(10).
+
+       *> Print-image order report: headers, page breaks, column layout.
+       01 WS-REPORT-LINE-COUNT   PIC 9(3) VALUE 0.
+       01 WS-REPORT-PAGE-NO      PIC 9(5) VALUE 0.
+       01 WS-REPORT-LINES-PER-PAGE PIC 9(3) VALUE 60.
+       01 WS-RUN-DATE            PIC 9(8).
+       01 WS-RUN-DATE-ED         PIC X(10).
+       01 WS-REPORT-AMOUNT-ED    PIC Z,ZZZ,ZZ9.99.
+       01 WS-REPORT-TOTAL-ED     PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-REPORT-PAGE-ED      PIC ZZZZ9.
+
+       *> Restart/checkpoint support for the main processing loop.
+       01 WS-CKP-STATUS          PIC XX.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+       01 WS-RESTART-FLAG        PIC X VALUE 'N'.
+       01 WS-RESTART-ID          PIC 9(10) VALUE 0.
+
        01 WS-TEMP-VAR-1          PIC X(50).
        01 WS-TEMP-VAR-2          PIC X(50).
        01 WS-TEMP-VAR-3          PIC X(50).
@@ -40,6 +94,9 @@
 
        MAIN-PROCESS.
            PERFORM INIT-PROCESS
+           IF WS-RESTART-FLAG = 'Y'
+               PERFORM SKIP-TO-RESTART-POINT
+           END-IF
            PERFORM READ-ORDER
            PERFORM UNTIL WS-END-FLAG = 'Y'
                PERFORM PROCESS-ORDER
@@ -49,11 +106,90 @@
            STOP RUN.
 
        INIT-PROCESS.
+           PERFORM CHECK-RESTART
            OPEN INPUT ORDER-FILE
-           OPEN INPUT CUSTOMER-FILE
+           PERFORM LOAD-CUSTOMER-TABLE
+           PERFORM INIT-REPORT
+           DISPLAY "SYSTEM START".
+
+       CHECK-RESTART.
+           MOVE 'N' TO WS-RESTART-FLAG
            MOVE 0 TO WS-COUNT
            MOVE 0 TO WS-TOTAL
-           DISPLAY "SYSTEM START".
+           MOVE 0 TO WS-VIP-COUNT
+           MOVE 0 TO WS-VIP-TOTAL
+           MOVE 0 TO WS-STD-COUNT
+           MOVE 0 TO WS-STD-TOTAL
+           MOVE 0 TO WS-REPORT-PAGE-NO
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKP-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'Y'            TO WS-RESTART-FLAG
+                       MOVE CKP-LAST-ID    TO WS-RESTART-ID
+                       MOVE CKP-COUNT      TO WS-COUNT
+                       MOVE CKP-TOTAL      TO WS-TOTAL
+                       MOVE CKP-VIP-COUNT  TO WS-VIP-COUNT
+                       MOVE CKP-VIP-TOTAL  TO WS-VIP-TOTAL
+                       MOVE CKP-STD-COUNT  TO WS-STD-COUNT
+                       MOVE CKP-STD-TOTAL  TO WS-STD-TOTAL
+                       MOVE CKP-REPORT-PAGE-NO TO WS-REPORT-PAGE-NO
+                       DISPLAY "RESTARTING AFTER ID:" WS-RESTART-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+           PERFORM READ-ORDER
+           PERFORM UNTIL WS-END-FLAG = 'Y' OR OR-ID = WS-RESTART-ID
+               PERFORM READ-ORDER
+           END-PERFORM.
+
+       INIT-REPORT.
+           IF WS-RESTART-FLAG = 'Y'
+               *> Restart: the report already has detail lines for every
+               *> order up through the last checkpoint. Append to it and
+               *> keep the page numbering the checkpoint restored instead
+               *> of truncating it, or the resumed run would produce a
+               *> report missing every pre-restart order.
+               OPEN EXTEND ORDER-REPORT-FILE
+           ELSE
+               OPEN OUTPUT ORDER-REPORT-FILE
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING
+               WS-RUN-DATE(5:2) DELIMITED BY SIZE
+               "/"               DELIMITED BY SIZE
+               WS-RUN-DATE(7:2) DELIMITED BY SIZE
+               "/"               DELIMITED BY SIZE
+               WS-RUN-DATE(1:4) DELIMITED BY SIZE
+               INTO WS-RUN-DATE-ED
+           END-STRING
+           PERFORM WRITE-REPORT-HEADER.
+
+       LOAD-CUSTOMER-TABLE.
+           OPEN INPUT CUSTOMER-FILE
+           MOVE 0 TO WS-CUSTOMER-COUNT
+           PERFORM UNTIL WS-END-FLAG = 'Y'
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-END-FLAG
+                   NOT AT END
+                       IF WS-CUSTOMER-COUNT >= WS-CUSTOMER-MAX
+                           DISPLAY "CUSTOMER TABLE FULL - ABORTING"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-CUSTOMER-COUNT
+                       MOVE CU-ID   TO WS-CUST-ID(WS-CUSTOMER-COUNT)
+                       MOVE CU-NAME TO WS-CUST-NAME(WS-CUSTOMER-COUNT)
+                       MOVE CU-TYPE TO WS-CUST-TYPE(WS-CUSTOMER-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER-FILE
+           MOVE 'N' TO WS-END-FLAG.
 
        READ-ORDER.
            READ ORDER-FILE
@@ -67,17 +203,55 @@
            PERFORM FIND-CUSTOMER
            PERFORM CHECK-VIP
            PERFORM CALC-TOTAL
-           PERFORM OUTPUT-ORDER.
+           PERFORM UPDATE-VIP-BREAKDOWN
+           PERFORM OUTPUT-ORDER
+           IF FUNCTION MOD(WS-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKP-STATUS NOT = "00"
+               DISPLAY "CHECKPOINT OPEN FAILED - STATUS:" WS-CKP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE OR-ID          TO CKP-LAST-ID
+           MOVE WS-COUNT       TO CKP-COUNT
+           MOVE WS-TOTAL       TO CKP-TOTAL
+           MOVE WS-VIP-COUNT   TO CKP-VIP-COUNT
+           MOVE WS-VIP-TOTAL   TO CKP-VIP-TOTAL
+           MOVE WS-STD-COUNT   TO CKP-STD-COUNT
+           MOVE WS-STD-TOTAL   TO CKP-STD-TOTAL
+           MOVE WS-REPORT-PAGE-NO TO CKP-REPORT-PAGE-NO
+           WRITE CHECKPOINT-REC
+           *> A failed write here leaves WS-COUNT/WS-TOTAL accumulating
+           *> with nothing valid to restart from -- exactly the failure
+           *> mode req 003's checkpointing exists to prevent, so abort
+           *> rather than silently continuing.
+           IF WS-CKP-STATUS NOT = "00"
+               DISPLAY "CHECKPOINT WRITE FAILED - STATUS:" WS-CKP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
 
        FIND-CUSTOMER.
-           MOVE SPACES TO WS-TEMP-VAR-1
-           READ CUSTOMER-FILE
+           MOVE 'N' TO WS-CUST-FOUND-FLAG
+           MOVE SPACES TO WS-CUSTOMER-NAME
+           MOVE SPACES TO WS-CUSTOMER-TYPE
+           SET WS-CUST-IDX TO 1
+           SEARCH WS-CUSTOMER-ENTRY
                AT END
-                   MOVE "UNKNOWN" TO WS-TEMP-VAR-1
-           END-READ.
+                   MOVE "UNKNOWN" TO WS-CUSTOMER-NAME
+               WHEN WS-CUST-ID(WS-CUST-IDX) = WS-CURRENT-CUSTOMER
+                   MOVE 'Y'                     TO WS-CUST-FOUND-FLAG
+                   MOVE WS-CUST-NAME(WS-CUST-IDX) TO WS-CUSTOMER-NAME
+                   MOVE WS-CUST-TYPE(WS-CUST-IDX) TO WS-CUSTOMER-TYPE
+           END-SEARCH.
 
        CHECK-VIP.
-           IF CU-TYPE = "VIP"
+           IF WS-CUSTOMER-TYPE = "VIP"
                MOVE 'Y' TO WS-VIP-FLAG
            ELSE
                MOVE 'N' TO WS-VIP-FLAG
@@ -86,21 +260,135 @@
        CALC-TOTAL.
            ADD OR-AMOUNT TO WS-TOTAL.
 
+       UPDATE-VIP-BREAKDOWN.
+           IF WS-VIP-FLAG = 'Y'
+               ADD 1 TO WS-VIP-COUNT
+               ADD OR-AMOUNT TO WS-VIP-TOTAL
+           ELSE
+               ADD 1 TO WS-STD-COUNT
+               ADD OR-AMOUNT TO WS-STD-TOTAL
+           END-IF.
+
        OUTPUT-ORDER.
-           DISPLAY "ORDER ID:" OR-ID
-           DISPLAY "CUSTOMER:" CU-NAME
-           DISPLAY "AMOUNT:" OR-AMOUNT.
+           IF WS-REPORT-LINE-COUNT >= WS-REPORT-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
+           PERFORM WRITE-REPORT-DETAIL.
+
+       WRITE-REPORT-HEADER.
+           ADD 1 TO WS-REPORT-PAGE-NO
+           MOVE WS-REPORT-PAGE-NO TO WS-REPORT-PAGE-ED
+           IF WS-REPORT-PAGE-NO > 1
+               MOVE SPACES TO ORDER-REPORT-REC
+               WRITE ORDER-REPORT-REC BEFORE ADVANCING PAGE
+           END-IF
+           MOVE SPACES TO ORDER-REPORT-REC
+           STRING
+               "ORDER PROCESSING REPORT" DELIMITED BY SIZE
+               "   RUN DATE: " DELIMITED BY SIZE
+               WS-RUN-DATE-ED DELIMITED BY SIZE
+               "   PAGE: " DELIMITED BY SIZE
+               WS-REPORT-PAGE-ED DELIMITED BY SIZE
+               INTO ORDER-REPORT-REC
+           END-STRING
+           WRITE ORDER-REPORT-REC AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO ORDER-REPORT-REC
+           WRITE ORDER-REPORT-REC AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO ORDER-REPORT-REC
+           STRING
+               "ORDER ID  " DELIMITED BY SIZE
+               "CUSTOMER NAME                                    "
+                   DELIMITED BY SIZE
+               "AMOUNT          " DELIMITED BY SIZE
+               "VIP" DELIMITED BY SIZE
+               INTO ORDER-REPORT-REC
+           END-STRING
+           WRITE ORDER-REPORT-REC AFTER ADVANCING 1 LINE
+
+           MOVE ALL "-" TO ORDER-REPORT-REC
+           WRITE ORDER-REPORT-REC AFTER ADVANCING 1 LINE
+
+           MOVE 0 TO WS-REPORT-LINE-COUNT.
+
+       WRITE-REPORT-DETAIL.
+           MOVE OR-AMOUNT TO WS-REPORT-AMOUNT-ED
+           MOVE SPACES TO ORDER-REPORT-REC
+           STRING
+               OR-ID               DELIMITED BY SIZE
+               "  "                DELIMITED BY SIZE
+               WS-CUSTOMER-NAME(1:50) DELIMITED BY SIZE
+               "  "                DELIMITED BY SIZE
+               WS-REPORT-AMOUNT-ED DELIMITED BY SIZE
+               "   "               DELIMITED BY SIZE
+               WS-VIP-FLAG         DELIMITED BY SIZE
+               INTO ORDER-REPORT-REC
+           END-STRING
+           WRITE ORDER-REPORT-REC AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-REPORT-LINE-COUNT.
 
        END-PROCESS.
            DISPLAY "TOTAL COUNT:" WS-COUNT
            DISPLAY "TOTAL AMOUNT:" WS-TOTAL
+           DISPLAY "VIP ORDER COUNT:" WS-VIP-COUNT
+           DISPLAY "VIP ORDER AMOUNT:" WS-VIP-TOTAL
+           DISPLAY "STANDARD ORDER COUNT:" WS-STD-COUNT
+           DISPLAY "STANDARD ORDER AMOUNT:" WS-STD-TOTAL
+           PERFORM WRITE-REPORT-TOTALS
+           PERFORM CLEAR-CHECKPOINT
            CLOSE ORDER-FILE
-           CLOSE CUSTOMER-FILE
+           CLOSE ORDER-REPORT-FILE
            DISPLAY "SYSTEM END".
 
-*> ------------------------------------------------------------
-*> 以下はダミーの業務ロジックを増やして500行以上にする
-*> ------------------------------------------------------------
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKP-STATUS NOT = "00"
+               DISPLAY "CHECKPOINT CLEAR FAILED - STATUS:" WS-CKP-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-REPORT-TOTALS.
+           MOVE ALL "-" TO ORDER-REPORT-REC
+           WRITE ORDER-REPORT-REC AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO ORDER-REPORT-REC
+           MOVE WS-TOTAL TO WS-REPORT-TOTAL-ED
+           STRING
+               "TOTAL ORDERS: "   DELIMITED BY SIZE
+               WS-COUNT           DELIMITED BY SIZE
+               "   TOTAL AMOUNT: " DELIMITED BY SIZE
+               WS-REPORT-TOTAL-ED DELIMITED BY SIZE
+               INTO ORDER-REPORT-REC
+           END-STRING
+           WRITE ORDER-REPORT-REC AFTER ADVANCING 2 LINES
+
+           MOVE SPACES TO ORDER-REPORT-REC
+           MOVE WS-VIP-TOTAL TO WS-REPORT-TOTAL-ED
+           STRING
+               "VIP ORDERS:      " DELIMITED BY SIZE
+               WS-VIP-COUNT        DELIMITED BY SIZE
+               "   VIP AMOUNT:      " DELIMITED BY SIZE
+               WS-REPORT-TOTAL-ED DELIMITED BY SIZE
+               INTO ORDER-REPORT-REC
+           END-STRING
+           WRITE ORDER-REPORT-REC AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO ORDER-REPORT-REC
+           MOVE WS-STD-TOTAL TO WS-REPORT-TOTAL-ED
+           STRING
+               "STANDARD ORDERS: " DELIMITED BY SIZE
+               WS-STD-COUNT        DELIMITED BY SIZE
+               "   STANDARD AMOUNT: " DELIMITED BY SIZE
+               WS-REPORT-TOTAL-ED DELIMITED BY SIZE
+               INTO ORDER-REPORT-REC
+           END-STRING
+           WRITE ORDER-REPORT-REC AFTER ADVANCING 1 LINE.
+
+       *> ------------------------------------------------------------
+       *> 以下はダミーの業務ロジックを増やして500行以上にする
+       *> ------------------------------------------------------------
 
        EXTRA-PROC-001.
            MOVE "STEP001" TO WS-TEMP-VAR-1.
@@ -113,4 +401,4 @@
        EXTRA-PROC-005.
            MOVE "STEP005" TO WS-TEMP-VAR-5.
 
-*> 以下同様パターンを繰り返し
\ No newline at end of file
+       *> 以下同様パターンを繰り返し
