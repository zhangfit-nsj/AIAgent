@@ -0,0 +1,18 @@
+      *> ===============================
+      *> 顧客マスタ レコード様式（共有コピー帳票）
+      *> Shared customer record layout -- flat CUSTOMER-FILE side.
+      *> Used by ORDERPROC and CUSTSYNC so CU-ID/CU-NAME/CU-TYPE stay
+      *> in lock-step between the flat file and the CUSTOMER table.
+      *>
+      *> CU-TIER-SOURCE records who last set CU-TYPE: 'M' means a
+      *> CUSTMAINT operator explicitly assigned it, anything else means
+      *> it is SALESBATCH's own amount-derived tier. SALESBATCH's
+      *> BUSINESS-LOGIC-PROC must never overwrite a CU-TYPE marked 'M',
+      *> or a manual classification from CUSTMAINT would be silently
+      *> clobbered by the very next transaction that customer makes.
+      *> ===============================
+       01 CUSTOMER-REC.
+           05 CU-ID              PIC 9(10).
+           05 CU-NAME            PIC X(50).
+           05 CU-TYPE            PIC X(10).
+           05 CU-TIER-SOURCE     PIC X(1).
