@@ -0,0 +1,350 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'.
+           SELECT TRANSACTION-FILE ASSIGN TO 'CUSTTRAN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-REPORT-FILE ASSIGN TO 'CUSTAUDIT.PRT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-REC.
+           05 TX-ACTION           PIC X(1).
+           05 TX-CU-ID            PIC 9(10).
+           05 TX-CU-NAME          PIC X(50).
+           05 TX-CU-TYPE          PIC X(10).
+
+       FD  AUDIT-REPORT-FILE.
+       01  AUDIT-REPORT-REC       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       *> CUSTSYNC (odertest-nsj-S.cob) refreshes CUSTOMER-FILE from the
+       *> CUSTOMER table every night. Without a write-through here, the
+       *> next sync would silently overwrite every add/change/deactivate
+       *> applied by this program, and SALESBATCH's CUSTOMER table
+       *> lookups would never see a customer added here at all -- so
+       *> every applied transaction is also applied to CUSTOMER itself.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-ID            PIC 9(10).
+       01 DB-NAME          PIC X(50).
+       01 DB-STATUS        PIC X(10).
+       01 DB-TIER-SOURCE   PIC X(1).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01 WS-EOF                  PIC X VALUE 'N'.
+       01 WS-RUN-DATE             PIC 9(8).
+       01 WS-RUN-DATE-ED          PIC X(10).
+
+       *> 顧客マスタ 内部テーブル（ORDERPROC と同様の方式）
+       01 WS-CUSTOMER-MAX         PIC 9(5) VALUE 2000.
+       01 WS-CUSTOMER-COUNT       PIC 9(5) VALUE 0.
+       01 WS-CUSTOMER-TABLE.
+           05 WS-CUST-ENTRY OCCURS 1 TO 2000 TIMES
+              DEPENDING ON WS-CUSTOMER-COUNT
+              INDEXED BY WS-CUST-IDX.
+               10 WS-CUST-ID      PIC 9(10).
+               10 WS-CUST-NAME    PIC X(50).
+               10 WS-CUST-TYPE    PIC X(10).
+               10 WS-CUST-SOURCE  PIC X(1).
+       01 WS-FOUND-FLAG           PIC X VALUE 'N'.
+       01 WS-FOUND-IDX            PIC 9(5) VALUE 0.
+
+       01 WS-APPLIED-COUNT        PIC 9(5) VALUE 0.
+       01 WS-REJECTED-COUNT       PIC 9(5) VALUE 0.
+       01 WS-AUDIT-RESULT         PIC X(12).
+       01 WS-AUDIT-REASON         PIC X(30).
+       01 WS-AUDIT-ID-ED          PIC Z(9)9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROC.
+           PERFORM INIT-PROC
+           PERFORM UNTIL WS-EOF = 'Y'
+               PERFORM READ-TRANSACTION
+               IF WS-EOF = 'N'
+                   PERFORM PROCESS-TRANSACTION
+               END-IF
+           END-PERFORM
+           PERFORM END-PROC
+           STOP RUN.
+
+       INIT-PROC.
+           OPEN INPUT CUSTOMER-FILE
+           PERFORM LOAD-CUSTOMER-TABLE
+           CLOSE CUSTOMER-FILE
+
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT AUDIT-REPORT-FILE
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING
+               WS-RUN-DATE(5:2) DELIMITED BY SIZE
+               "/"              DELIMITED BY SIZE
+               WS-RUN-DATE(7:2) DELIMITED BY SIZE
+               "/"              DELIMITED BY SIZE
+               WS-RUN-DATE(1:4) DELIMITED BY SIZE
+               INTO WS-RUN-DATE-ED
+           END-STRING
+
+           PERFORM WRITE-AUDIT-HEADER.
+
+       LOAD-CUSTOMER-TABLE.
+           MOVE 0 TO WS-CUSTOMER-COUNT
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-CUSTOMER-COUNT >= WS-CUSTOMER-MAX
+                           DISPLAY "CUSTOMER TABLE FULL - ABORTING"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-CUSTOMER-COUNT
+                       MOVE CU-ID TO WS-CUST-ID(WS-CUSTOMER-COUNT)
+                       MOVE CU-NAME TO WS-CUST-NAME(WS-CUSTOMER-COUNT)
+                       MOVE CU-TYPE TO WS-CUST-TYPE(WS-CUSTOMER-COUNT)
+                       MOVE CU-TIER-SOURCE
+                           TO WS-CUST-SOURCE(WS-CUSTOMER-COUNT)
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-EOF.
+
+       READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       *> ===============================
+       *> 既存顧客の検索（追加時は重複チェック、
+       *> 変更／無効化時は存在チェックに使う）
+       *> ===============================
+       FIND-CUSTOMER-INDEX.
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 0 TO WS-FOUND-IDX
+           IF WS-CUSTOMER-COUNT > 0
+               SET WS-CUST-IDX TO 1
+               SEARCH WS-CUST-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-CUST-ID(WS-CUST-IDX) = TX-CU-ID
+                       MOVE 'Y' TO WS-FOUND-FLAG
+                       SET WS-FOUND-IDX TO WS-CUST-IDX
+               END-SEARCH
+           END-IF.
+
+       PROCESS-TRANSACTION.
+           PERFORM FIND-CUSTOMER-INDEX
+           EVALUATE TX-ACTION
+               WHEN 'A'
+                   PERFORM ADD-CUSTOMER
+               WHEN 'C'
+                   PERFORM CHANGE-CUSTOMER
+               WHEN 'D'
+                   PERFORM DEACTIVATE-CUSTOMER
+               WHEN OTHER
+                   MOVE "REJECTED"           TO WS-AUDIT-RESULT
+                   MOVE "UNKNOWN ACTION CODE" TO WS-AUDIT-REASON
+                   ADD 1 TO WS-REJECTED-COUNT
+           END-EVALUATE
+           PERFORM WRITE-AUDIT-DETAIL.
+
+       ADD-CUSTOMER.
+           EVALUATE TRUE
+               WHEN WS-FOUND-FLAG = 'Y'
+                   MOVE "REJECTED"              TO WS-AUDIT-RESULT
+                   MOVE "DUPLICATE CUSTOMER ID" TO WS-AUDIT-REASON
+                   ADD 1 TO WS-REJECTED-COUNT
+               WHEN WS-CUSTOMER-COUNT >= WS-CUSTOMER-MAX
+                   MOVE "REJECTED"           TO WS-AUDIT-RESULT
+                   MOVE "CUSTOMER TABLE FULL" TO WS-AUDIT-REASON
+                   ADD 1 TO WS-REJECTED-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-CUSTOMER-COUNT
+                   MOVE TX-CU-ID   TO WS-CUST-ID(WS-CUSTOMER-COUNT)
+                   MOVE TX-CU-NAME TO WS-CUST-NAME(WS-CUSTOMER-COUNT)
+                   MOVE TX-CU-TYPE TO WS-CUST-TYPE(WS-CUSTOMER-COUNT)
+                   MOVE 'M'        TO WS-CUST-SOURCE(WS-CUSTOMER-COUNT)
+                   PERFORM DB-INSERT-PROC
+                   MOVE "APPLIED"  TO WS-AUDIT-RESULT
+                   MOVE "CUSTOMER ADDED" TO WS-AUDIT-REASON
+                   ADD 1 TO WS-APPLIED-COUNT
+           END-EVALUATE.
+
+       CHANGE-CUSTOMER.
+           IF WS-FOUND-FLAG = 'N'
+               MOVE "REJECTED"          TO WS-AUDIT-RESULT
+               MOVE "UNKNOWN CUSTOMER ID" TO WS-AUDIT-REASON
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               MOVE TX-CU-NAME TO WS-CUST-NAME(WS-FOUND-IDX)
+               MOVE TX-CU-TYPE TO WS-CUST-TYPE(WS-FOUND-IDX)
+               MOVE 'M'        TO WS-CUST-SOURCE(WS-FOUND-IDX)
+               PERFORM DB-UPDATE-PROC
+               MOVE "APPLIED"  TO WS-AUDIT-RESULT
+               MOVE "CUSTOMER CHANGED" TO WS-AUDIT-REASON
+               ADD 1 TO WS-APPLIED-COUNT
+           END-IF.
+
+       DEACTIVATE-CUSTOMER.
+           IF WS-FOUND-FLAG = 'N'
+               MOVE "REJECTED"          TO WS-AUDIT-RESULT
+               MOVE "UNKNOWN CUSTOMER ID" TO WS-AUDIT-REASON
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               MOVE "INACTIVE" TO WS-CUST-TYPE(WS-FOUND-IDX)
+               MOVE 'M'        TO WS-CUST-SOURCE(WS-FOUND-IDX)
+               PERFORM DB-UPDATE-PROC
+               MOVE "APPLIED"  TO WS-AUDIT-RESULT
+               MOVE "CUSTOMER DEACTIVATED" TO WS-AUDIT-REASON
+               ADD 1 TO WS-APPLIED-COUNT
+           END-IF.
+
+       *> ===============================
+       *> 監査レポート出力
+       *> ===============================
+       WRITE-AUDIT-HEADER.
+           MOVE SPACES TO AUDIT-REPORT-REC
+           STRING
+               "CUSTOMER MAINTENANCE AUDIT LIST" DELIMITED BY SIZE
+               "   RUN DATE: "                   DELIMITED BY SIZE
+               WS-RUN-DATE-ED                    DELIMITED BY SIZE
+               INTO AUDIT-REPORT-REC
+           END-STRING
+           WRITE AUDIT-REPORT-REC
+
+           MOVE SPACES TO AUDIT-REPORT-REC
+           WRITE AUDIT-REPORT-REC
+
+           MOVE SPACES TO AUDIT-REPORT-REC
+           STRING
+               "ACTION  CUST ID      RESULT       REASON"
+               DELIMITED BY SIZE
+               INTO AUDIT-REPORT-REC
+           END-STRING
+           WRITE AUDIT-REPORT-REC
+
+           MOVE ALL "-" TO AUDIT-REPORT-REC
+           WRITE AUDIT-REPORT-REC.
+
+       WRITE-AUDIT-DETAIL.
+           MOVE TX-CU-ID TO WS-AUDIT-ID-ED
+           MOVE SPACES TO AUDIT-REPORT-REC
+           STRING
+               TX-ACTION         DELIMITED BY SIZE
+               "       "         DELIMITED BY SIZE
+               WS-AUDIT-ID-ED    DELIMITED BY SIZE
+               "   "             DELIMITED BY SIZE
+               WS-AUDIT-RESULT   DELIMITED BY SIZE
+               " "               DELIMITED BY SIZE
+               WS-AUDIT-REASON   DELIMITED BY SIZE
+               INTO AUDIT-REPORT-REC
+           END-STRING
+           WRITE AUDIT-REPORT-REC.
+
+       WRITE-AUDIT-TOTALS.
+           MOVE ALL "-" TO AUDIT-REPORT-REC
+           WRITE AUDIT-REPORT-REC
+
+           MOVE SPACES TO AUDIT-REPORT-REC
+           STRING
+               "TRANSACTIONS APPLIED : " DELIMITED BY SIZE
+               WS-APPLIED-COUNT          DELIMITED BY SIZE
+               INTO AUDIT-REPORT-REC
+           END-STRING
+           WRITE AUDIT-REPORT-REC
+
+           MOVE SPACES TO AUDIT-REPORT-REC
+           STRING
+               "TRANSACTIONS REJECTED: " DELIMITED BY SIZE
+               WS-REJECTED-COUNT         DELIMITED BY SIZE
+               INTO AUDIT-REPORT-REC
+           END-STRING
+           WRITE AUDIT-REPORT-REC.
+
+       *> ===============================
+       *> CUSTOMER テーブルへの反映処理（書き込み伝播）
+       *> CUSTMAINT で適用した変更を CUSTOMER テーブルにも反映する。
+       *> ===============================
+       DB-INSERT-PROC.
+           MOVE TX-CU-ID   TO DB-ID
+           MOVE TX-CU-NAME TO DB-NAME
+           MOVE TX-CU-TYPE TO DB-STATUS
+           MOVE 'M'        TO DB-TIER-SOURCE
+
+           EXEC SQL
+               INSERT INTO CUSTOMER (ID, NAME, STATUS, TIER_SOURCE)
+               VALUES (:DB-ID, :DB-NAME, :DB-STATUS, :DB-TIER-SOURCE)
+           END-EXEC
+
+           IF SQLCODE = 0
+               PERFORM DB-COMMIT-PROC
+           ELSE
+               PERFORM DB-ERROR-HANDLING
+           END-IF.
+
+       DB-UPDATE-PROC.
+           MOVE TX-CU-ID                     TO DB-ID
+           MOVE WS-CUST-NAME(WS-FOUND-IDX)   TO DB-NAME
+           MOVE WS-CUST-TYPE(WS-FOUND-IDX)   TO DB-STATUS
+           MOVE WS-CUST-SOURCE(WS-FOUND-IDX) TO DB-TIER-SOURCE
+
+           EXEC SQL
+               UPDATE CUSTOMER
+                  SET NAME = :DB-NAME, STATUS = :DB-STATUS,
+                      TIER_SOURCE = :DB-TIER-SOURCE
+                WHERE ID = :DB-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               PERFORM DB-COMMIT-PROC
+           ELSE
+               PERFORM DB-ERROR-HANDLING
+           END-IF.
+
+       DB-COMMIT-PROC.
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+       DB-ERROR-HANDLING.
+           DISPLAY "SQL ERROR CODE:" SQLCODE
+           DISPLAY "DB SYNC FAILED FOR CUSTOMER ID:" DB-ID
+           EXEC SQL
+               ROLLBACK
+           END-EXEC.
+
+       *> ===============================
+       *> 顧客マスタ 洗い替え出力
+       *> ===============================
+       REWRITE-CUSTOMER-FILE.
+           OPEN OUTPUT CUSTOMER-FILE
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+                   UNTIL WS-CUST-IDX > WS-CUSTOMER-COUNT
+               MOVE WS-CUST-ID(WS-CUST-IDX)     TO CU-ID
+               MOVE WS-CUST-NAME(WS-CUST-IDX)   TO CU-NAME
+               MOVE WS-CUST-TYPE(WS-CUST-IDX)   TO CU-TYPE
+               MOVE WS-CUST-SOURCE(WS-CUST-IDX) TO CU-TIER-SOURCE
+               WRITE CUSTOMER-REC
+           END-PERFORM
+           CLOSE CUSTOMER-FILE.
+
+       END-PROC.
+           PERFORM REWRITE-CUSTOMER-FILE
+           PERFORM WRITE-AUDIT-TOTALS
+           CLOSE TRANSACTION-FILE
+           CLOSE AUDIT-REPORT-FILE
+           DISPLAY "CUSTOMER MAINTENANCE COMPLETE"
+           DISPLAY "APPLIED:" WS-APPLIED-COUNT
+           DISPLAY "REJECTED:" WS-REJECTED-COUNT.
